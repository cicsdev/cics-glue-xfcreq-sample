@@ -0,0 +1,55 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK  : EXITDATA                                          *
+      *  FUNCTION  : CONSTANTS AND CONTROL FIELDS FOR THE XFCREQ       *
+      *              GLOBAL USER EXIT SMPFCREQ (AND ITS PARTNER EXIT   *
+      *              SMPFCRQ2), DRIVEN BY PROGRAM EXITMAIN.            *
+      *---------------------------------------------------------------*
+       01  EXIT-PROGRAM                PIC X(08) VALUE 'SMPFCREQ'.
+       01  EXIT-PROGRAM-TWO            PIC X(08) VALUE 'SMPFCRQ2'.
+       01  EXIT-GWAEYEC                PIC X(04) VALUE 'GWA1'.
+       01  EXIT-GWALEN                 PIC S9(04) COMP.
+       01  EXIT-GWAPTR                 USAGE POINTER.
+      *
+      *    SEPARATE CAPTURE FOR THE EXIT-PROGRAM-TWO HALF OF AN
+      *    EXTRACT EXIT DONE AGAINST BOTH HALVES OF THE EXIT PAIR IN
+      *    THE SAME PARAGRAPH (SEE C-200-EXTRACT) - EXIT-GWAPTR MUST
+      *    NOT BE SHARED BETWEEN THE TWO CALLS OR A FAILING EXTRACT
+      *    ON ONE HALF CLOBBERS THE GOOD POINTER THE OTHER HALF
+      *    ALREADY RETURNED.
+      *
+       01  EXIT-GWALEN-TWO             PIC S9(04) COMP.
+       01  EXIT-GWAPTR-TWO             USAGE POINTER.
+      *
+      *    MAXIMUM NUMBER OF INDEPENDENT SUBSYSTEM FILESET GROUPS
+      *    (GWA-GROUP-ENTRY) THE GWA CAN HOLD AT ONCE.
+      *
+       01  EXIT-MAX-GROUPS             PIC S9(04) COMP VALUE 4.
+      *
+      *    MAXIMUM NUMBER OF TS QUEUE EADEDIAG ENTRIES THE HISTORY
+      *    COMMAND WILL EVER BROWSE BACK AT ONE TIME.
+      *
+       01  EXIT-MAX-HISTORY            PIC S9(04) COMP VALUE 20.
+      *
+      *    MAXIMUM NUMBER OF FILES (GWA-FILELIST-ENTRY) ANY ONE
+      *    GROUP'S GWA FILE LIST CAN HOLD AT ONCE.
+      *
+       01  EXIT-MAX-FILES              PIC S9(04) COMP VALUE 10.
+      *
+      *    DEFAULT SET OF FILES THE XFCREQ SWITCH IS APPLIED TO WHEN
+      *    THE EXIT IS FIRST ENABLED.  EACH ENTRY IS AN 8-CHARACTER
+      *    CICS FILE NAME, BLANK-PADDED, UP TO 10 ENTRIES.
+      *
+       01  EXIT-FILE-COUNT             PIC S9(04) COMP VALUE 2.
+       01  EXIT-FILELIST-DATA.
+           03  FILLER                  PIC X(08) VALUE 'ORDMAST '.
+           03  FILLER                  PIC X(08) VALUE 'ORDHIST '.
+           03  FILLER                  PIC X(08) VALUE SPACES.
+           03  FILLER                  PIC X(08) VALUE SPACES.
+           03  FILLER                  PIC X(08) VALUE SPACES.
+           03  FILLER                  PIC X(08) VALUE SPACES.
+           03  FILLER                  PIC X(08) VALUE SPACES.
+           03  FILLER                  PIC X(08) VALUE SPACES.
+           03  FILLER                  PIC X(08) VALUE SPACES.
+           03  FILLER                  PIC X(08) VALUE SPACES.
+       01  EXIT-FILELIST REDEFINES EXIT-FILELIST-DATA.
+           03  EXIT-FILELIST-ENTRY     PIC X(08) OCCURS 10 TIMES.
