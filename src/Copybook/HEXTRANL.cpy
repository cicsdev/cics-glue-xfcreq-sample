@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK  : HEXTRANL                                          *
+      *  FUNCTION  : LINKAGE SECTION OVERLAY USED BY F-100-HEXTRAN TO  *
+      *              ADDRESS THE RAW BYTE BEING TRANSLATED AND THE     *
+      *              TWO-CHARACTER HEX RESULT IT PRODUCES               *
+      *---------------------------------------------------------------*
+       01  HEX-LINKIN.
+           03  HEX-LINKIN-BYTE1        PIC X(01).
+      *
+       01  HEX-LINKOUT.
+           03  HEX-LINKOUT-BYTES       PIC X(02).
