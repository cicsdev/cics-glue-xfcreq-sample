@@ -0,0 +1,63 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK  : HEXTRAN                                           *
+      *  FUNCTION  : WORKING-STORAGE CONTROLS FOR THE F-100-HEXTRAN    *
+      *              CHARACTER-TO-DISPLAYABLE-HEX TRANSLATE ROUTINE    *
+      *---------------------------------------------------------------*
+       01  HEX-CONTROL.
+           03  HEX-INADDR             USAGE POINTER.
+           03  HEX-INADDR-X REDEFINES HEX-INADDR
+                                       PIC 9(08) COMP-5.
+           03  HEX-OUTADDR             USAGE POINTER.
+           03  HEX-OUTADDR-X REDEFINES HEX-OUTADDR
+                                       PIC 9(08) COMP-5.
+           03  HEX-PTR1                USAGE POINTER.
+           03  HEX-PTR1-X   REDEFINES HEX-PTR1
+                                       PIC 9(08) COMP-5.
+           03  HEX-PTR2                USAGE POINTER.
+           03  HEX-PTR2-X   REDEFINES HEX-PTR2
+                                       PIC 9(08) COMP-5.
+           03  HEX-INLENGTH            PIC S9(04) COMP.
+           03  HEX-RETCODE             PIC S9(04) COMP.
+           03  HEX-SUB                 PIC S9(04) COMP.
+           03  HEX-SUB-BYTE            PIC X(01).
+      *
+      *    TABLE OF THE 256 TWO-CHARACTER DISPLAYABLE HEX REPRESEN-
+      *    TATIONS, '00' THROUGH 'FF', USED TO TRANSLATE ONE RAW
+      *    BYTE INTO ITS PRINTABLE HEX PAIR.
+      *
+       01  HEXTAB-TABLE.
+           03  HEXTAB-CHARS.
+             05  FILLER                PIC X(32) VALUE
+                 '000102030405060708090A0B0C0D0E0F'.
+             05  FILLER                PIC X(32) VALUE
+                 '101112131415161718191A1B1C1D1E1F'.
+             05  FILLER                PIC X(32) VALUE
+                 '202122232425262728292A2B2C2D2E2F'.
+             05  FILLER                PIC X(32) VALUE
+                 '303132333435363738393A3B3C3D3E3F'.
+             05  FILLER                PIC X(32) VALUE
+                 '404142434445464748494A4B4C4D4E4F'.
+             05  FILLER                PIC X(32) VALUE
+                 '505152535455565758595A5B5C5D5E5F'.
+             05  FILLER                PIC X(32) VALUE
+                 '606162636465666768696A6B6C6D6E6F'.
+             05  FILLER                PIC X(32) VALUE
+                 '707172737475767778797A7B7C7D7E7F'.
+             05  FILLER                PIC X(32) VALUE
+                 '808182838485868788898A8B8C8D8E8F'.
+             05  FILLER                PIC X(32) VALUE
+                 '909192939495969798999A9B9C9D9E9F'.
+             05  FILLER                PIC X(32) VALUE
+                 'A0A1A2A3A4A5A6A7A8A9AAABACADAEAF'.
+             05  FILLER                PIC X(32) VALUE
+                 'B0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF'.
+             05  FILLER                PIC X(32) VALUE
+                 'C0C1C2C3C4C5C6C7C8C9CACBCCCDCECF'.
+             05  FILLER                PIC X(32) VALUE
+                 'D0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF'.
+             05  FILLER                PIC X(32) VALUE
+                 'E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEF'.
+             05  FILLER                PIC X(32) VALUE
+                 'F0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF'.
+           03  HEXTAB-ARRAY REDEFINES HEXTAB-CHARS
+                                       PIC X(02) OCCURS 256 TIMES.
