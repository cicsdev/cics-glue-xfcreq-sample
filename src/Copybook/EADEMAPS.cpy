@@ -0,0 +1,33 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK  : EADEMAPS                                          *
+      *  FUNCTION  : SYMBOLIC MAP FOR MAPSET EADESET, MAP EADEMP1.      *
+      *              ACCOMPANIES THE FILEADD/FILEDEL MAINTENANCE       *
+      *              COMMANDS - SHOWS THE CURRENT GWA FILE LIST AND    *
+      *              THE ACTION JUST PERFORMED.  GENERATED SHAPE OF    *
+      *              THE BMS MAPSET IN src/Bms/EADESET.bms.            *
+      *---------------------------------------------------------------*
+       01  EADEMP1I.
+           02  FILLER                  PIC X(12).
+           02  LISTL                   PIC S9(4) COMP.
+           02  LISTF                   PIC X.
+           02  FILLER REDEFINES LISTF.
+               03  LISTA               PIC X.
+           02  LISTI                   PIC X(90).
+           02  ACTNL                   PIC S9(4) COMP.
+           02  ACTNF                   PIC X.
+           02  FILLER REDEFINES ACTNF.
+               03  ACTNA               PIC X.
+           02  ACTNI                   PIC X(07).
+           02  FNAML                   PIC S9(4) COMP.
+           02  FNAMF                   PIC X.
+           02  FILLER REDEFINES FNAMF.
+               03  FNAMA               PIC X.
+           02  FNAMI                   PIC X(08).
+       01  EADEMP1O REDEFINES EADEMP1I.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  LISTO                   PIC X(90).
+           02  FILLER                  PIC X(03).
+           02  ACTNO                   PIC X(07).
+           02  FILLER                  PIC X(03).
+           02  FNAMO                   PIC X(08).
