@@ -0,0 +1,17 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK  : XFCCA                                            *
+      *  FUNCTION  : COMMAREA LAYOUT FOR A BATCH/EXCI CALLER THAT     *
+      *              LINKS TO EXITMAIN DIRECTLY (E.G. A JCL STEP      *
+      *              DRIVING A FILESET CUTOVER AT A CHECKPOINT)       *
+      *              INSTEAD OF GOING THROUGH A TERMINAL, A CICS      *
+      *              START, OR PLTPI INITPARM.  CA-REQUEST-DATA IS    *
+      *              THE SAME SPACE-DELIMITED COMMAND LINE A          *
+      *              TERMINAL OPERATOR WOULD TYPE; CA-RETURN-CODE/     *
+      *              CA-RETURN-MSG ARE FILLED IN BEFORE RETURN SO THE *
+      *              EXCI CLIENT HAS SOMETHING TO TURN INTO A JCL     *
+      *              STEP CONDITION CODE.                              *
+      *---------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           03  CA-REQUEST-DATA         PIC X(55).
+           03  CA-RETURN-CODE          PIC S9(04) COMP.
+           03  CA-RETURN-MSG           PIC X(53).
