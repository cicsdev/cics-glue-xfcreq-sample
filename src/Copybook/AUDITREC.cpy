@@ -0,0 +1,23 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK  : AUDITREC                                          *
+      *  FUNCTION  : RECORD LAYOUT FOR THE RECOVERABLE XFCREQ AUDIT    *
+      *              FILE (EADEAUD).  ONE RECORD IS WRITTEN EVERY      *
+      *              TIME ENABLE, UPDATE OR DISABLE CHANGES THE        *
+      *              FILESET SWITCH, SO THE HISTORY SURVIVES A CICS    *
+      *              RESTART EVEN THOUGH TS QUEUE EADEDIAG DOES NOT.   *
+      *---------------------------------------------------------------*
+       01  AUD-RECORD.
+           03  AUD-KEY.
+               05  AUD-KEY-DATE        PIC X(08).
+               05  AUD-KEY-TIME        PIC X(08).
+               05  AUD-KEY-TASKNUM     PIC 9(07).
+           03  AUD-TERM                PIC X(04).
+           03  AUD-TRAN                PIC X(04).
+           03  AUD-COMMAND             PIC X(07).
+           03  AUD-GROUP-ID             PIC X(04).
+           03  AUD-FILESET-OLD         PIC X(01).
+           03  AUD-FILESET-NEW         PIC X(01).
+           03  AUD-TIME-SWITCH         PIC X(01).
+           03  AUD-EVENT-DATE          PIC X(08).
+           03  AUD-EVENT-TIME          PIC X(13).
+           03  FILLER                  PIC X(02).
