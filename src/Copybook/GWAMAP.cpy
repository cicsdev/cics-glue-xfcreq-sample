@@ -0,0 +1,38 @@
+      *---------------------------------------------------------------*
+      *  COPYBOOK  : GWAMAP                                            *
+      *  FUNCTION  : MAPS THE XFCREQ GLOBAL WORK AREA (GWA) OBTAINED   *
+      *              VIA EXEC CICS EXTRACT EXIT GASET.  THE GWA IS     *
+      *              READ BY THE SMPFCREQ EXIT PROGRAM AT REQUEST      *
+      *              TIME TO DECIDE WHICH FILESET IS CURRENTLY LIVE.   *
+      *              ONE GWA IS SHARED BY EVERY XFCREQ SUBSYSTEM -     *
+      *              GWA-GROUP-ENTRY CARRIES ONE INDEPENDENT A/B       *
+      *              FILESET PAIR PER NAMED SUBSYSTEM GROUP, UP TO     *
+      *              GWA-MAX-GROUPS (SEE EXITDATA) OF THEM.            *
+      *---------------------------------------------------------------*
+       01  GWAMAP.
+           03  GWA-EYE                 PIC X(04).
+           03  GWA-GROUP-COUNT         PIC S9(04) COMP.
+           03  GWA-GROUP-ENTRY OCCURS 4 TIMES.
+               05  GWA-GROUP-ID         PIC X(04).
+               05  GWA-FILESET          PIC X(01).
+               05  GWA-FILESET-NEXT     PIC X(01).
+               05  GWA-TIME-SWITCH      PIC X(01).
+      *
+      *            GWA-EVENT-DATE/GWA-EVENT-TIME TOGETHER ARE THE
+      *            TIMESTAMP A TIMED SWITCH FIRES AT - A DATE OF
+      *            '99999999' MEANS "NOT APPLICABLE" (NON-TIMED
+      *            SWITCH).  THIS LETS A CUTOVER BE PRE-STAGED FOR A
+      *            SPECIFIC FUTURE DAY, NOT JUST A TIME WITHIN TODAY.
+      *
+               05  GWA-EVENT-DATE       PIC X(08).
+               05  GWA-EVENT-TIME       PIC X(13).
+               05  GWA-FILE-COUNT       PIC S9(04) COMP.
+      *
+      *        THE SET OF FILES THE XFCREQ SWITCH IS CURRENTLY
+      *        APPLIED TO FOR THIS GROUP.  SEEDED FROM
+      *        EXIT-FILELIST-DATA WHEN THE GROUP IS FIRST CREATED,
+      *        THEN MAINTAINED LIVE BY THE FILEADD/FILEDEL COMMANDS
+      *        WITHOUT ANY NEED TO RE-ENABLE THE EXIT.
+      *
+               05  GWA-FILELIST-DATA.
+                   07  GWA-FILELIST-ENTRY PIC X(08) OCCURS 10 TIMES.
