@@ -1,5 +1,4 @@
 CBL NODYNAM,OBJECT,RENT,APOST
-      CBL NODYNAM,OBJECT,RENT,APOST
       *---------------------------------------------------------------*
       *  Licensed Materials - Property of IBM                         *
       *  CICS XFCREQ SAMPLE - PROGRAM EXITMAIN                        *
@@ -25,15 +24,26 @@ CBL NODYNAM,OBJECT,RENT,APOST
       * - DISPLAY KEY DATA FROM THE GWA FOR THE EXIT POINT            *
       *                                                               *
       * STARTING:                                                     *
-      * TRAN ENABLE A|B Y|N A|B HHMMSS.TTTTTT                         *
-      * TRAN DISPLAY                                                  *
-      * TRAN DISABLE                                                  *
-      * TRAN UPDATE A|B Y|N A|B SS.TTTTTT                             *
+      * TRAN ENABLE gggg A|B Y|N A|B YYYYMMDD HHMMSS.TTTTTT           *
+      * TRAN DISPLAY gggg                                             *
+      * TRAN DISABLE gggg                                             *
+      * TRAN UPDATE gggg A|B Y|N A|B YYYYMMDD HHMMSS.TTTTTT           *
+      * TRAN STATUS gggg                                              *
+      * TRAN FILEADD gggg filename                                    *
+      * TRAN FILEDEL gggg filename                                    *
+      * TRAN HISTORY nn                                               *
       *                                                               *
-      *                                                               *
-      * Y|N - Switch to be time based. If Y, then HHMMSS.TTTTTT is    *
-      *       the reference time.                                     *
-      * HHMMSS.TTTTTT is the reference time for switching             *
+      * gggg - 4-character subsystem fileset group ID.  Each group    *
+      *        carries its own independent A/B fileset pair, so one   *
+      *        subsystem can be switched or scheduled without         *
+      *        affecting any other group sharing the same exit.       *
+      * Y|N - Switch to be time based. If Y, then YYYYMMDD and        *
+      *       HHMMSS.TTTTTT are the reference date and time.           *
+      * YYYYMMDD HHMMSS.TTTTTT is the reference date/time for         *
+      * switching - the date lets a cutover be pre-staged for a       *
+      * specific future day, not just a time within today.            *
+      * nn - number of most recent TS queue EADEDIAG entries to       *
+      *      browse back, 01 through 20; defaults to 10 if omitted.   *
       *                                                               *
       *****************************************************************
       * ------------------------------------------------------------- *
@@ -52,6 +62,8 @@ CBL NODYNAM,OBJECT,RENT,APOST
        COPY DFHAID SUPPRESS.
        COPY HEXTRAN.
        COPY EXITDATA.
+       COPY AUDITREC.
+       COPY EADEMAPS.
       *
        01 WS-WORKING-STORAGE.
           03  FILLER                   PIC X(04) VALUE 'BWS:'.
@@ -62,33 +74,101 @@ CBL NODYNAM,OBJECT,RENT,APOST
        01 WS-ABSTIME                   PIC S9(15) COMP-3.
        01 WS-FORMATTED-DATE            PIC X(10).
        01 WS-FORMATTED-TIME            PIC X(08).
+       01 WS-PREV-FILESET              PIC X(01) VALUE '-'.
+       01 WS-PREV-TIME-SWITCH          PIC X(01) VALUE SPACES.
+       01 WS-PREV-EVENT-DATE           PIC X(08) VALUE SPACES.
+       01 WS-PREV-EVENT-TIME           PIC X(13) VALUE SPACES.
+       01 WS-CUR-TIME-RAW              PIC X(08).
+       01 WS-CUR-DATE-RAW              PIC X(08).
+       01 WS-CUR-HHMMSS                PIC 9(06).
+       01 WS-EVT-HHMMSS                PIC 9(06).
+       01 WS-SWITCH-STATE               PIC X(11).
+       01 WS-FL-SUB                     PIC S9(04) COMP.
+       01 WS-FL-MATCH                   PIC S9(04) COMP.
+       01 WS-FL-FOUND                   PIC X(01).
+       01 WS-STR-PTR                    PIC S9(04) COMP.
+       01 WS-GRP-SUB                    PIC S9(04) COMP.
+       01 WS-GRP-MATCH                  PIC S9(04) COMP.
+       01 WS-GRP-FOUND                  PIC X(01).
+      *
+      *    NUMBER OF SHIFT-DOWN-ONE-SLOT ITERATIONS NEEDED TO CLOSE A
+      *    GAP IN A TABLE OF EXIT-MAX-GROUPS/EXIT-MAX-FILES ENTRIES -
+      *    ONE LESS THAN THE TABLE'S OCCURS BOUND, COMPUTED SO THE
+      *    COMPACTION LOOPS BELOW NEVER GO OUT OF STEP WITH THE
+      *    OCCURS CLAUSES IN GWAMAP.
+      *
+       01 WS-GRP-SHIFT-MAX              PIC S9(04) COMP.
+       01 WS-FIL-SHIFT-MAX              PIC S9(04) COMP.
+       01 WS-EXIT-ENABLED               PIC X(01).
+      *
+      *    SET NON-ZERO BY I-000-WRITE-DIAGNOSTIC, THE PROGRAM'S ONE
+      *    CHOKE POINT FOR INPUT-VALIDATION AND EXEC CICS COMMAND
+      *    FAILURES.  A BATCH/EXCI CALLER (SEE DFHCOMMAREA) HAS NO
+      *    TERMINAL TO READ THE EADEDIAG MESSAGE OFF OF, SO THIS IS
+      *    FED BACK TO IT AS CA-RETURN-CODE/RETURN-CODE INSTEAD.
+      *
+       01 WS-BATCH-RC                   PIC S9(04) COMP.
+       01 WS-LAST-MSG-TEXT              PIC X(53).
+      *
+      *    FIELDS FOR THE HISTORY COMMAND, WHICH READS TS QUEUE
+      *    EADEDIAG BACK INSTEAD OF ONLY WRITING TO IT.
+      *
+       01 WS-HIS-COUNT-ALPHA            PIC X(02) VALUE SPACES.
+       01 WS-HIS-COUNT                  PIC 9(02).
+       01 WS-HIS-NUMITEMS               PIC S9(04) COMP.
+       01 WS-HIS-START                  PIC S9(04) COMP.
+       01 WS-HIS-SUB                    PIC S9(04) COMP.
+       01 WS-HIS-LINES                  PIC S9(04) COMP.
+       01 WS-HIS-LEN                    PIC S9(04) COMP.
+       01 WS-HIS-DISPLAY-DATA.
+          03  WS-HIS-DISPLAY-ENTRY      PIC X(80) OCCURS 20 TIMES.
+       01 WS-SWT-VALIDATE.
+          03  WS-SWT-HH                 PIC 99.
+          03  WS-SWT-MM                 PIC 99.
+          03  WS-SWT-SS                 PIC 99.
+          03  WS-SWT-DOT                PIC X(01).
+          03  WS-SWT-FRAC               PIC 9(06).
+       01 WS-SWD-VALIDATE.
+          03  WS-SWD-YYYY                PIC 9(04).
+          03  WS-SWD-MM                  PIC 99.
+          03  WS-SWD-DD                  PIC 99.
        01 WS-INITPARM-LENGTH           PIC S9(04) BINARY.
        01 WS-INITPARM-LENGTH-DISPLAY   PIC 9(04) USAGE DISPLAY.
        01 WS-INITPARM-DATA.
           03 WS-INITPARM-COMMAND       PIC X(07).
           03 FILLER                    PIC X(01).
+          03 WS-INITPARM-GROUP-ID      PIC X(04).
+          03 FILLER                    PIC X(01).
           03 WS-INITPARM-FILESETP      PIC X(01).
           03 FILLER                    PIC X(01).
           03 WS-INITPARM-TIME-BASED    PIC X(01).
           03 FILLER                    PIC X(01).
           03 WS-INITPARM-FILESETN      PIC X(01).
           03 FILLER                    PIC X(01).
+          03 WS-INITPARM-SWITCH-DATE   PIC X(08).
+          03 FILLER                    PIC X(01).
           03 WS-INITPARM-SWITCH-TIME   PIC X(13).
 
-       01 WS-INPUT-DATA                PIC X(30).
+       01 WS-INPUT-DATA                PIC X(55).
 
        01 WS-PASS-DATA.
           03 WS-TRAN                   PIC X(04).
           03 FILLER                    PIC X(01).
           03 WS-COMMAND                PIC X(07).
           03 FILLER                    PIC X(01).
+          03 WS-GROUP-ID                PIC X(04).
+          03 FILLER                    PIC X(01).
           03 WS-FILESETP               PIC X(01).
           03 FILLER                    PIC X(01).
           03 WS-TIME-BASED             PIC X(01).
           03 FILLER                    PIC X(01).
           03 WS-FILESETN               PIC X(01).
           03 FILLER                    PIC X(01).
+          03 WS-SWITCH-DATE            PIC X(08).
+          03 FILLER                    PIC X(01).
           03 WS-SWITCH-TIME            PIC X(13).
+          03 FILLER                    PIC X(01).
+          03 WS-FILE-NAME              PIC X(08).
       *
        01 WS-MSG-HDR.
           03  WS-HDR-TIME              PIC X(08).
@@ -181,13 +261,75 @@ CBL NODYNAM,OBJECT,RENT,APOST
              05  FILLER                PIC X(03) VALUE SPACES.
       *
           03 WS-MSG-DIS-SWITCH.
-             05  FILLER                PIC X(24) VALUE
-                 'CURRENT SWITCH TIME IS: '.
+             05  FILLER                PIC X(17) VALUE
+                 'SWITCH DATE/TIME '.
+             05  WS-MSG-DISSWITCHDATE  PIC X(08).
+             05  FILLER                PIC X(01) VALUE SPACE.
              05  WS-MSG-DISSWITCHTIME  PIC X(13).
-             05  FILLER                PIC X(16) VALUE SPACES.
+             05  FILLER                PIC X(14) VALUE SPACES.
       *
           03 WS-MSG-EXITSTARTED        PIC X(53) VALUE
              'XFCREQ EXIT HAS BEEN SUCCESSFULLY STARTED            '.
+      *
+          03 WS-MSG-STATUS.
+             05  FILLER                PIC X(14) VALUE
+                 'LIVE FILESET: '.
+             05  WS-MSG-STAT-LIVE       PIC X(01).
+             05  FILLER                PIC X(19) VALUE
+                 ',SCHEDULED SWITCH: '.
+             05  WS-MSG-STAT-STATE      PIC X(11).
+             05  FILLER                PIC X(08) VALUE SPACES.
+      *
+          03 WS-MSG-FILENAMEERR         PIC X(53) VALUE
+             'FILE NAME MUST BE SUPPLIED FOR FILEADD OR FILEDEL    '.
+      *
+          03 WS-MSG-FILEUNKNOWN         PIC X(53) VALUE
+             'FILE NAME IS NOT DEFINED TO CICS, REQUEST REJECTED   '.
+      *
+          03 WS-MSG-FILEDUP             PIC X(53) VALUE
+             'FILE NAME IS ALREADY PRESENT IN THE GWA FILE LIST    '.
+      *
+          03 WS-MSG-FILENOTFOUND        PIC X(53) VALUE
+             'FILE NAME IS NOT PRESENT IN THE GWA FILE LIST        '.
+      *
+          03 WS-MSG-FILELISTFULL        PIC X(53) VALUE
+             'GWA FILE LIST IS FULL, NO MORE ENTRIES CAN BE ADDED  '.
+      *
+          03 WS-MSG-FILEADDED           PIC X(53) VALUE
+             'FILE NAME HAS BEEN ADDED TO THE GWA FILE LIST        '.
+      *
+          03 WS-MSG-FILEDELETED         PIC X(53) VALUE
+             'FILE NAME HAS BEEN REMOVED FROM THE GWA FILE LIST    '.
+      *
+          03 WS-MSG-GROUPERROR          PIC X(53) VALUE
+             'GROUP ID MUST BE SUPPLIED FOR THIS COMMAND           '.
+      *
+          03 WS-MSG-GROUPUNKNOWN        PIC X(53) VALUE
+             'GROUP ID IS NOT KNOWN TO THE XFCREQ EXIT             '.
+      *
+          03 WS-MSG-GROUPFULL           PIC X(53) VALUE
+             'MAXIMUM NUMBER OF FILESET GROUPS IS ALREADY ENABLED  '.
+      *
+          03 WS-MSG-GROUPREMOVED        PIC X(53) VALUE
+             'GROUP REMOVED, OTHER GROUPS REMAIN ACTIVE ON THE EXIT'.
+      *
+          03 WS-MSG-SWITCHTIMEERR       PIC X(53) VALUE
+             'SWITCH TIME MUST BE A VALID HHMMSS.TTTTTT VALUE      '.
+      *
+          03 WS-MSG-EXITMISMATCH        PIC X(53) VALUE
+             'EXIT PROGRAM PAIR ENABLEMENT MISMATCH - CHECK BOTH   '.
+      *
+          03 WS-MSG-SWITCHDATEERR       PIC X(53) VALUE
+             'SWITCH DATE MUST BE A VALID YYYYMMDD VALUE           '.
+      *
+          03 WS-MSG-INITPARMLENERR      PIC X(53) VALUE
+             'PLTPI INITPARM LENGTH IS WRONG, SIT IS MISCONFIGURED '.
+      *
+          03 WS-MSG-HISTORYCNTERR       PIC X(53) VALUE
+             'HISTORY COUNT MUST BE NUMERIC, 01 THROUGH 20         '.
+      *
+          03 WS-MSG-HISTORYNONE         PIC X(53) VALUE
+             'NO EADEDIAG HISTORY ENTRIES ARE AVAILABLE YET        '.
       *
        01 WS-WORKING-STORAGE-END.
           03  FILLER                   PIC X(04) VALUE ':EWS'.
@@ -195,6 +337,7 @@ CBL NODYNAM,OBJECT,RENT,APOST
       * ------------------------------------------------------------- *
        LINKAGE SECTION.
       * ------------------------------------------------------------- *
+       COPY XFCCA.
        COPY HEXTRANL.
        COPY GWAMAP.
       *
@@ -221,6 +364,19 @@ CBL NODYNAM,OBJECT,RENT,APOST
 
            DISPLAY 'START CODE IS ' WS-START-CODE
 
+           MOVE ZERO TO WS-BATCH-RC.
+      *
+      *    A COMMAREA MEANS THIS TASK WAS LINKED TO DIRECTLY, TYPICALLY
+      *    BY AN EXCI CLIENT RUNNING UNDER BATCH JCL RATHER THAN BEING
+      *    STARTED FROM A TERMINAL, A CICS START, OR PLTPI INITPARM -
+      *    TREAT CA-REQUEST-DATA EXACTLY LIKE A TYPED TERMINAL COMMAND
+      *    SO IT FLOWS THROUGH THE SAME UNSTRING/VALIDATION LOGIC BELOW.
+      *
+           IF EIBCALEN > ZERO
+              MOVE CA-REQUEST-DATA TO WS-INPUT-DATA
+              GO TO A-200-SETUP
+           END-IF.
+
            EVALUATE WS-START-CODE
       *
               WHEN 'TD'
@@ -250,22 +406,43 @@ CBL NODYNAM,OBJECT,RENT,APOST
                     DISPLAY 'INPUT DERIVED FROM INITPARM'
                     DISPLAY 'INITPARM COMMAND '
                             WS-INITPARM-COMMAND
+                    DISPLAY 'INITPARM GROUP ID '
+                            WS-INITPARM-GROUP-ID
                     DISPLAY 'INITPARM FILESET(P) '
                             WS-INITPARM-FILESETP
                     DISPLAY 'INITPARM TIME BASED '
                             WS-INITPARM-TIME-BASED
                     DISPLAY 'INITPARM FILESET(N) '
                             WS-INITPARM-FILESETN
+                    DISPLAY 'INITPARM SWITCH DATE '
+                            WS-INITPARM-SWITCH-DATE
                     DISPLAY 'INITPARM SWITCH TIME '
                             WS-INITPARM-SWITCH-TIME
                     DISPLAY 'INITPARM LENGTH '
                             WS-INITPARM-LENGTH-DISPLAY
-                    IF WS-INITPARM-LENGTH = 27
+                    IF WS-INITPARM-LENGTH = LENGTH OF WS-INITPARM-DATA
                       MOVE WS-INITPARM-COMMAND TO WS-COMMAND
+                      MOVE WS-INITPARM-GROUP-ID TO WS-GROUP-ID
                       MOVE WS-INITPARM-FILESETP TO WS-FILESETP
                       MOVE WS-INITPARM-TIME-BASED TO WS-TIME-BASED
                       MOVE WS-INITPARM-FILESETN TO WS-FILESETN
+                      MOVE WS-INITPARM-SWITCH-DATE TO WS-SWITCH-DATE
                       MOVE WS-INITPARM-SWITCH-TIME TO WS-SWITCH-TIME
+                    ELSE
+      *
+      *    A MISCONFIGURED SIT INITPARM MUST NOT LOOK LIKE A TYPO'D
+      *    TERMINAL COMMAND - SAY SO DIRECTLY AND GIVE PLTPI A NON
+      *    -ZERO RETURN-CODE TO ACT ON, RATHER THAN LETTING WS-COMMAND
+      *    FALL THROUGH TO A-300-EVALUATE AS SPACES.  A-200-SETUP MUST
+      *    RUN FIRST SO WS-HDR-TERM/TRAN/TASKNUM ARE POPULATED (NOT
+      *    LEFT UNINITIALIZED) AND SO THE ERROR HANDLER IS REGISTERED
+      *    BEFORE H-000-WRITE-MSG ISSUES ITS OWN EXEC CICS COMMANDS.
+      *
+                      PERFORM A-200-SETUP
+                      MOVE WS-MSG-INITPARMLENERR TO WS-HDR-TEXT
+                      PERFORM H-000-WRITE-MSG
+                      MOVE 16 TO RETURN-CODE
+                      PERFORM A-999-TERMINATE
                     END-IF
                 END-PERFORM
       *
@@ -293,11 +470,7 @@ CBL NODYNAM,OBJECT,RENT,APOST
            IF WS-START-CODE NOT = 'U '
               UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
                        INTO WS-TRAN,
-                            WS-COMMAND,
-                            WS-FILESETP,
-                            WS-TIME-BASED,
-                            WS-FILESETN,
-                            WS-SWITCH-TIME
+                            WS-COMMAND
            END-IF.
       *
            EVALUATE WS-COMMAND
@@ -309,9 +482,18 @@ CBL NODYNAM,OBJECT,RENT,APOST
                 PERFORM D-10-DISABLE
               WHEN 'UPDATE'
                 PERFORM E-10-UPDATE
+              WHEN 'STATUS'
+                PERFORM K-10-STATUS
+              WHEN 'FILEADD'
+                PERFORM L-10-FILEADD
+              WHEN 'FILEDEL'
+                PERFORM M-10-FILEDEL
+              WHEN 'HISTORY'
+                PERFORM G-10-HISTORY
               WHEN OTHER
                 PERFORM
                   MOVE WS-MSG-INPUTERR TO WS-HDR-TEXT
+                  MOVE 8 TO WS-BATCH-RC
                   PERFORM H-000-WRITE-MSG
                   PERFORM A-999-TERMINATE
                 END-PERFORM
@@ -319,6 +501,19 @@ CBL NODYNAM,OBJECT,RENT,APOST
            END-EVALUATE.
       *
        A-999-TERMINATE.
+      *
+      *    A BATCH/EXCI CALLER HAS NO TERMINAL TO READ EADEDIAG OFF
+      *    OF - HAND IT BACK THE LAST MESSAGE AND A RETURN CODE IT CAN
+      *    TURN INTO A JCL STEP CONDITION CODE INSTEAD.  THIS MUST RUN
+      *    BEFORE THE GENERIC WS-MSG-END TRAILER BELOW OVERWRITES
+      *    WS-LAST-MSG-TEXT, OR CA-RETURN-MSG WOULD ALWAYS COME BACK
+      *    AS THE TRAILER TEXT INSTEAD OF THE COMMAND'S OWN RESULT.
+      *
+           IF EIBCALEN > ZERO
+              MOVE WS-BATCH-RC     TO CA-RETURN-CODE
+              MOVE WS-LAST-MSG-TEXT TO CA-RETURN-MSG
+              MOVE WS-BATCH-RC     TO RETURN-CODE
+           END-IF.
 
            MOVE WS-MSG-END TO WS-HDR-TEXT
            PERFORM H-000-WRITE-MSG
@@ -328,6 +523,7 @@ CBL NODYNAM,OBJECT,RENT,APOST
                    SEND CONTROL FREEKB
               END-EXEC
            END-IF.
+
            EXEC CICS
                 RETURN
            END-EXEC.
@@ -346,6 +542,23 @@ CBL NODYNAM,OBJECT,RENT,APOST
            DISPLAY 'ENTERING ENABLE SECTION'.
 
        B-100-CHECK.
+           IF WS-START-CODE NOT = 'U '
+              UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
+                       INTO WS-TRAN,
+                            WS-COMMAND,
+                            WS-GROUP-ID,
+                            WS-FILESETP,
+                            WS-TIME-BASED,
+                            WS-FILESETN,
+                            WS-SWITCH-DATE,
+                            WS-SWITCH-TIME
+           END-IF.
+           IF WS-GROUP-ID = SPACES
+              MOVE WS-MSG-GROUPERROR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
            IF WS-FILESETP = 'A' OR
               WS-FILESETP = 'B' OR
               WS-FILESETN = 'A' OR
@@ -353,7 +566,8 @@ CBL NODYNAM,OBJECT,RENT,APOST
               NEXT SENTENCE
            ELSE
               MOVE WS-MSG-FILESETERROR TO WS-HDR-TEXT
-              PERFORM I-000-WRITE-DIAGNOSTIC
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
               EXIT SECTION
            END-IF.
            IF WS-TIME-BASED = 'Y' OR
@@ -361,11 +575,64 @@ CBL NODYNAM,OBJECT,RENT,APOST
               NEXT SENTENCE
            ELSE
               MOVE WS-MSG-SWITCHERROR TO WS-HDR-TEXT
-              PERFORM I-000-WRITE-DIAGNOSTIC
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
               EXIT SECTION
            END-IF.
+           IF WS-TIME-BASED = 'Y'
+              MOVE WS-SWITCH-DATE TO WS-SWD-VALIDATE
+              IF WS-SWD-YYYY NOT NUMERIC OR
+                 WS-SWD-MM NOT NUMERIC OR
+                 WS-SWD-DD NOT NUMERIC OR
+                 WS-SWD-MM > 12 OR
+                 WS-SWD-MM < 01 OR
+                 WS-SWD-DD > 31 OR
+                 WS-SWD-DD < 01
+                 MOVE WS-MSG-SWITCHDATEERR TO WS-HDR-TEXT
+                 MOVE 8 TO WS-BATCH-RC
+                 PERFORM H-000-WRITE-MSG
+                 EXIT SECTION
+              END-IF
+              MOVE WS-SWITCH-TIME TO WS-SWT-VALIDATE
+              IF WS-SWT-HH NOT NUMERIC OR
+                 WS-SWT-MM NOT NUMERIC OR
+                 WS-SWT-SS NOT NUMERIC OR
+                 WS-SWT-FRAC NOT NUMERIC OR
+                 WS-SWT-DOT NOT = '.' OR
+                 WS-SWT-HH > 23 OR
+                 WS-SWT-MM > 59 OR
+                 WS-SWT-SS > 59
+                 MOVE WS-MSG-SWITCHTIMEERR TO WS-HDR-TEXT
+                 MOVE 8 TO WS-BATCH-RC
+                 PERFORM H-000-WRITE-MSG
+                 EXIT SECTION
+              END-IF
+           END-IF.
+
+       B-150-LOCATE.
+      *
+      *    THE EXIT ITSELF IS ENABLED ONCE FOR THE LIFE OF ALL ITS
+      *    FILESET GROUPS - IF ANOTHER GROUP HAS ALREADY ENABLED IT,
+      *    B-200-ENABLE BELOW MUST NOT TRY TO ENABLE IT A SECOND TIME.
+      *
+           EXEC CICS EXTRACT EXIT PROGRAM(EXIT-PROGRAM)
+                ENTRYNAME(EXIT-PROGRAM)
+                GASET(EXIT-GWAPTR)
+                GALENGTH(EXIT-GWALEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-EXIT-ENABLED
+           ELSE
+              MOVE 'N' TO WS-EXIT-ENABLED
+           END-IF.
 
        B-200-ENABLE.
+           IF WS-EXIT-ENABLED = 'Y'
+              GO TO B-300-EXTRACT
+           END-IF.
+
            MOVE LENGTH OF GWAMAP TO EXIT-GWALEN.
 
            EXEC CICS ENABLE PROGRAM(EXIT-PROGRAM)
@@ -419,33 +686,83 @@ CBL NODYNAM,OBJECT,RENT,APOST
 
        B-400-INIT.
            SET ADDRESS OF GWAMAP TO EXIT-GWAPTR.
-           MOVE EXIT-GWAEYEC     TO GWA-EYE.
-           MOVE WS-FILESETP      TO GWA-FILESET.
-           MOVE WS-FILESETN      TO GWA-FILESET-NEXT.
 
-           IF WS-TIME-BASED = 'Y'
-              MOVE 'Y' TO GWA-TIME-SWITCH
-              MOVE WS-SWITCH-TIME  TO GWA-EVENT-TIME
+           IF WS-EXIT-ENABLED = 'N'
+              MOVE EXIT-GWAEYEC TO GWA-EYE
+              MOVE ZERO         TO GWA-GROUP-COUNT
+           END-IF.
+      *
+      *    LOCATE THE GROUP'S EXISTING SLOT, IF IT HAS ONE.
+      *
+           MOVE ZERO TO WS-GRP-SUB.
+           MOVE 'N'  TO WS-GRP-FOUND.
+           PERFORM EXIT-MAX-GROUPS TIMES
+              ADD 1 TO WS-GRP-SUB
+              IF WS-GRP-SUB <= GWA-GROUP-COUNT
+                 IF GWA-GROUP-ID(WS-GRP-SUB) = WS-GROUP-ID
+                    MOVE 'Y' TO WS-GRP-FOUND
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-GRP-FOUND = 'N'
+              IF GWA-GROUP-COUNT >= EXIT-MAX-GROUPS
+                 MOVE WS-MSG-GROUPFULL TO WS-HDR-TEXT
+                 MOVE 8 TO WS-BATCH-RC
+                 PERFORM H-000-WRITE-MSG
+                 EXIT SECTION
+              END-IF
+              ADD 1 TO GWA-GROUP-COUNT
+              MOVE GWA-GROUP-COUNT TO WS-GRP-SUB
+              MOVE WS-GROUP-ID     TO GWA-GROUP-ID(WS-GRP-SUB)
+              MOVE '-'             TO WS-PREV-FILESET
            ELSE
-              MOVE 'N' TO GWA-TIME-SWITCH
-              MOVE '235959.999999' TO GWA-EVENT-TIME
+              MOVE GWA-FILESET(WS-GRP-SUB) TO WS-PREV-FILESET
            END-IF.
 
-           MOVE EXIT-FILELIST    TO GWA-FILELIST.
+           MOVE WS-FILESETP      TO GWA-FILESET(WS-GRP-SUB).
+           MOVE WS-FILESETN      TO GWA-FILESET-NEXT(WS-GRP-SUB).
+
+           IF WS-TIME-BASED = 'Y'
+              MOVE 'Y' TO GWA-TIME-SWITCH(WS-GRP-SUB)
+              MOVE WS-SWITCH-DATE   TO GWA-EVENT-DATE(WS-GRP-SUB)
+              MOVE WS-SWITCH-TIME   TO GWA-EVENT-TIME(WS-GRP-SUB)
+           ELSE
+              MOVE 'N' TO GWA-TIME-SWITCH(WS-GRP-SUB)
+              MOVE '99999999'       TO GWA-EVENT-DATE(WS-GRP-SUB)
+              MOVE '235959.999999'  TO GWA-EVENT-TIME(WS-GRP-SUB)
+           END-IF.
+      *
+      *    ONLY SEED THE DEFAULT FILE LIST FOR A BRAND NEW GROUP - A
+      *    GROUP BEING RE-ENABLED KEEPS WHATEVER FILEADD/FILEDEL HAS
+      *    ALREADY BUILT FOR IT.
+      *
+           IF WS-GRP-FOUND = 'N'
+              MOVE EXIT-FILELIST-DATA TO GWA-FILELIST-DATA(WS-GRP-SUB)
+              MOVE EXIT-FILE-COUNT    TO GWA-FILE-COUNT(WS-GRP-SUB)
+           END-IF.
 
            MOVE WS-MSG-GWAINIT   TO WS-HDR-TEXT.
            PERFORM H-000-WRITE-MSG.
 
-           MOVE GWA-FILESET      TO WS-MSG-SETFILESETP.
-           MOVE GWA-FILESET-NEXT TO WS-MSG-SETFILESETN.
-           MOVE GWA-TIME-SWITCH  TO WS-MSG-SETSWITCH.
+           MOVE GWA-FILESET(WS-GRP-SUB)      TO WS-MSG-SETFILESETP.
+           MOVE GWA-FILESET-NEXT(WS-GRP-SUB) TO WS-MSG-SETFILESETN.
+           MOVE GWA-TIME-SWITCH(WS-GRP-SUB)  TO WS-MSG-SETSWITCH.
            MOVE WS-MSG-SET-FILESET TO WS-HDR-TEXT.
            PERFORM H-000-WRITE-MSG.
 
-           MOVE GWA-EVENT-TIME   TO WS-MSG-DISSWITCHTIME.
+           MOVE GWA-EVENT-DATE(WS-GRP-SUB) TO WS-MSG-DISSWITCHDATE.
+           MOVE GWA-EVENT-TIME(WS-GRP-SUB) TO WS-MSG-DISSWITCHTIME.
            MOVE WS-MSG-DIS-SWITCH  TO WS-HDR-TEXT.
            PERFORM H-000-WRITE-MSG.
 
+           MOVE WS-PREV-FILESET              TO AUD-FILESET-OLD.
+           MOVE GWA-FILESET(WS-GRP-SUB)      TO AUD-FILESET-NEW.
+           MOVE GWA-TIME-SWITCH(WS-GRP-SUB)  TO AUD-TIME-SWITCH.
+           MOVE GWA-EVENT-DATE(WS-GRP-SUB)   TO AUD-EVENT-DATE.
+           MOVE GWA-EVENT-TIME(WS-GRP-SUB)   TO AUD-EVENT-TIME.
+           PERFORM J-000-WRITE-AUDIT.
+
        B-500-START.
            EXEC CICS ENABLE PROGRAM(EXIT-PROGRAM)
                 START
@@ -469,6 +786,26 @@ CBL NODYNAM,OBJECT,RENT,APOST
 
            DISPLAY 'ENTERING DISPLAY SECTION'.
 
+       C-100-CHECK.
+           IF WS-START-CODE NOT = 'U '
+              UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
+                       INTO WS-TRAN,
+                            WS-COMMAND,
+                            WS-GROUP-ID
+           END-IF.
+           IF WS-GROUP-ID = SPACES
+              MOVE WS-MSG-GROUPERROR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       C-200-EXTRACT.
+      *
+      *    EXTRACT AGAINST BOTH HALVES OF THE EXIT PAIR - IF ONE CAME
+      *    UP ENABLED AND THE OTHER DID NOT, SAY SO RATHER THAN ONLY
+      *    EVER REPORTING CLEAN STATUS OFF OF EXIT-PROGRAM ALONE.
+      *
            EXEC CICS EXTRACT EXIT PROGRAM(EXIT-PROGRAM)
                 ENTRYNAME(EXIT-PROGRAM)
                 GASET(EXIT-GWAPTR)
@@ -476,22 +813,63 @@ CBL NODYNAM,OBJECT,RENT,APOST
                 RESP(WS-RESP)
            END-EXEC.
 
+           EXEC CICS EXTRACT EXIT PROGRAM(EXIT-PROGRAM-TWO)
+                ENTRYNAME(EXIT-PROGRAM-TWO)
+                GASET(EXIT-GWAPTR-TWO)
+                GALENGTH(EXIT-GWALEN-TWO)
+                RESP(WS-RESP-CONV)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) AND
+              WS-RESP-CONV NOT = DFHRESP(NORMAL)
+              PERFORM I-000-WRITE-DIAGNOSTIC
+              EXIT SECTION
+           END-IF.
+
+           IF (WS-RESP = DFHRESP(NORMAL) AND
+               WS-RESP-CONV NOT = DFHRESP(NORMAL)) OR
+              (WS-RESP NOT = DFHRESP(NORMAL) AND
+               WS-RESP-CONV = DFHRESP(NORMAL))
+              MOVE WS-MSG-EXITMISMATCH TO WS-HDR-TEXT
+              PERFORM H-000-WRITE-MSG
+           END-IF.
+      *
+      *    TRUST WHICHEVER HALF'S EXTRACT ACTUALLY CAME BACK NORMAL -
+      *    NEVER ASSUME IT WAS EXIT-PROGRAM JUST BECAUSE IT RAN FIRST.
+      *
            IF WS-RESP = DFHRESP(NORMAL)
               SET ADDRESS OF GWAMAP TO EXIT-GWAPTR
-              MOVE GWA-FILESET TO WS-MSG-DISFILESETP
-              MOVE GWA-FILESET-NEXT TO WS-MSG-DISFILESETN
-              MOVE GWA-TIME-SWITCH  TO WS-MSG-DISSWITCH
-              MOVE WS-MSG-DIS-FILESET TO WS-HDR-TEXT
-              PERFORM H-000-WRITE-MSG
-              MOVE GWA-EVENT-TIME   TO WS-MSG-DISSWITCHTIME
-              MOVE WS-MSG-DIS-SWITCH  TO WS-HDR-TEXT
-              PERFORM H-000-WRITE-MSG
            ELSE
-              PERFORM I-000-WRITE-DIAGNOSTIC
-              EXIT SECTION
+              SET ADDRESS OF GWAMAP TO EXIT-GWAPTR-TWO
            END-IF.
 
+           MOVE ZERO TO WS-GRP-SUB.
+           MOVE 'N'  TO WS-GRP-FOUND.
+           PERFORM EXIT-MAX-GROUPS TIMES
+              ADD 1 TO WS-GRP-SUB
+              IF WS-GRP-SUB <= GWA-GROUP-COUNT
+                 IF GWA-GROUP-ID(WS-GRP-SUB) = WS-GROUP-ID
+                    MOVE 'Y' TO WS-GRP-FOUND
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-GRP-FOUND = 'N'
+              MOVE WS-MSG-GROUPUNKNOWN TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
 
+           MOVE GWA-FILESET(WS-GRP-SUB) TO WS-MSG-DISFILESETP.
+           MOVE GWA-FILESET-NEXT(WS-GRP-SUB) TO WS-MSG-DISFILESETN.
+           MOVE GWA-TIME-SWITCH(WS-GRP-SUB)  TO WS-MSG-DISSWITCH.
+           MOVE WS-MSG-DIS-FILESET TO WS-HDR-TEXT.
+           PERFORM H-000-WRITE-MSG.
+           MOVE GWA-EVENT-DATE(WS-GRP-SUB) TO WS-MSG-DISSWITCHDATE.
+           MOVE GWA-EVENT-TIME(WS-GRP-SUB) TO WS-MSG-DISSWITCHTIME.
+           MOVE WS-MSG-DIS-SWITCH  TO WS-HDR-TEXT.
+           PERFORM H-000-WRITE-MSG.
 
        C-999-TERMINATE.
            EXIT.
@@ -502,11 +880,113 @@ CBL NODYNAM,OBJECT,RENT,APOST
 
            DISPLAY 'ENTERING DISABLE SECTION'.
 
+           MOVE SPACES TO WS-PREV-FILESET.
+           MOVE SPACES TO WS-PREV-TIME-SWITCH, WS-PREV-EVENT-DATE,
+                          WS-PREV-EVENT-TIME.
+
+       D-100-CHECK.
+           IF WS-START-CODE NOT = 'U '
+              UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
+                       INTO WS-TRAN,
+                            WS-COMMAND,
+                            WS-GROUP-ID
+           END-IF.
+           IF WS-GROUP-ID = SPACES
+              MOVE WS-MSG-GROUPERROR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       D-200-EXTRACT.
+           EXEC CICS EXTRACT EXIT PROGRAM(EXIT-PROGRAM)
+                ENTRYNAME(EXIT-PROGRAM)
+                GASET(EXIT-GWAPTR)
+                GALENGTH(EXIT-GWALEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM I-000-WRITE-DIAGNOSTIC
+              EXIT SECTION
+           END-IF.
+
+           SET ADDRESS OF GWAMAP TO EXIT-GWAPTR.
+
+           MOVE ZERO TO WS-GRP-MATCH.
+           MOVE ZERO TO WS-GRP-SUB.
+           PERFORM EXIT-MAX-GROUPS TIMES
+              ADD 1 TO WS-GRP-SUB
+              IF WS-GRP-SUB <= GWA-GROUP-COUNT
+                 IF GWA-GROUP-ID(WS-GRP-SUB) = WS-GROUP-ID
+                    MOVE WS-GRP-SUB TO WS-GRP-MATCH
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-GRP-MATCH = ZERO
+              MOVE WS-MSG-GROUPUNKNOWN TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+           MOVE GWA-FILESET(WS-GRP-MATCH)     TO WS-PREV-FILESET.
+           MOVE GWA-TIME-SWITCH(WS-GRP-MATCH) TO WS-PREV-TIME-SWITCH.
+           MOVE GWA-EVENT-DATE(WS-GRP-MATCH)  TO WS-PREV-EVENT-DATE.
+           MOVE GWA-EVENT-TIME(WS-GRP-MATCH)  TO WS-PREV-EVENT-TIME.
+
+       D-300-REMOVE.
+      *
+      *    SHUFFLE EVERY GROUP ABOVE THE ONE BEING REMOVED DOWN ONE
+      *    SLOT - THE WHOLE GROUP ENTRY (INCLUDING ITS NESTED FILE
+      *    LIST) MOVES IN ONE STATEMENT SINCE BOTH SIDES SHARE THE
+      *    SAME LAYOUT.
+      *
+           SUBTRACT 1 FROM EXIT-MAX-GROUPS GIVING WS-GRP-SHIFT-MAX.
+           PERFORM WS-GRP-SHIFT-MAX TIMES
+              IF WS-GRP-MATCH < GWA-GROUP-COUNT
+                 MOVE GWA-GROUP-ENTRY(WS-GRP-MATCH + 1)
+                   TO GWA-GROUP-ENTRY(WS-GRP-MATCH)
+                 ADD 1 TO WS-GRP-MATCH
+              END-IF
+           END-PERFORM.
+
+           SUBTRACT 1 FROM GWA-GROUP-COUNT.
+
+           MOVE WS-PREV-FILESET      TO AUD-FILESET-OLD.
+           MOVE '-'                  TO AUD-FILESET-NEW.
+           MOVE WS-PREV-TIME-SWITCH  TO AUD-TIME-SWITCH.
+           MOVE WS-PREV-EVENT-DATE   TO AUD-EVENT-DATE.
+           MOVE WS-PREV-EVENT-TIME   TO AUD-EVENT-TIME.
+           PERFORM J-000-WRITE-AUDIT.
+
+           IF GWA-GROUP-COUNT > ZERO
+              MOVE WS-MSG-GROUPREMOVED TO WS-HDR-TEXT
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       D-400-DISABLE.
+      *
+      *    THE LAST GROUP HAS BEEN REMOVED - NOTHING IS LEFT TO USE
+      *    THE EXIT POINT, SO IT CAN COME ALL THE WAY DOWN.
+      *
            EXEC CICS DISABLE PROGRAM(EXIT-PROGRAM)
                 EXIT('XFCREQ')
                 RESP(WS-RESP)
            END-EXEC.
 
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM I-000-WRITE-DIAGNOSTIC
+              EXIT SECTION
+           END-IF.
+
+           EXEC CICS DISABLE PROGRAM(EXIT-PROGRAM-TWO)
+                EXIT('XFCREQ')
+                RESP(WS-RESP)
+           END-EXEC.
+
            IF WS-RESP = DFHRESP(NORMAL)
               MOVE WS-MSG-EXITDISABLED TO WS-HDR-TEXT
               PERFORM H-000-WRITE-MSG
@@ -525,6 +1005,23 @@ CBL NODYNAM,OBJECT,RENT,APOST
            DISPLAY 'ENTERING UPDATE SECTION'.
 
        E-100-CHECK.
+           IF WS-START-CODE NOT = 'U '
+              UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
+                       INTO WS-TRAN,
+                            WS-COMMAND,
+                            WS-GROUP-ID,
+                            WS-FILESETP,
+                            WS-TIME-BASED,
+                            WS-FILESETN,
+                            WS-SWITCH-DATE,
+                            WS-SWITCH-TIME
+           END-IF.
+           IF WS-GROUP-ID = SPACES
+              MOVE WS-MSG-GROUPERROR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
            IF WS-FILESETP = 'A' OR
               WS-FILESETP = 'B' OR
               WS-FILESETN = 'A' OR
@@ -532,7 +1029,8 @@ CBL NODYNAM,OBJECT,RENT,APOST
               NEXT SENTENCE
            ELSE
               MOVE WS-MSG-FILESETERROR TO WS-HDR-TEXT
-              PERFORM I-000-WRITE-DIAGNOSTIC
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
               EXIT SECTION
            END-IF.
            IF WS-TIME-BASED = 'Y' OR
@@ -540,9 +1038,39 @@ CBL NODYNAM,OBJECT,RENT,APOST
               NEXT SENTENCE
            ELSE
               MOVE WS-MSG-SWITCHERROR TO WS-HDR-TEXT
-              PERFORM I-000-WRITE-DIAGNOSTIC
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
               EXIT SECTION
            END-IF.
+           IF WS-TIME-BASED = 'Y'
+              MOVE WS-SWITCH-DATE TO WS-SWD-VALIDATE
+              IF WS-SWD-YYYY NOT NUMERIC OR
+                 WS-SWD-MM NOT NUMERIC OR
+                 WS-SWD-DD NOT NUMERIC OR
+                 WS-SWD-MM > 12 OR
+                 WS-SWD-MM < 01 OR
+                 WS-SWD-DD > 31 OR
+                 WS-SWD-DD < 01
+                 MOVE WS-MSG-SWITCHDATEERR TO WS-HDR-TEXT
+                 MOVE 8 TO WS-BATCH-RC
+                 PERFORM H-000-WRITE-MSG
+                 EXIT SECTION
+              END-IF
+              MOVE WS-SWITCH-TIME TO WS-SWT-VALIDATE
+              IF WS-SWT-HH NOT NUMERIC OR
+                 WS-SWT-MM NOT NUMERIC OR
+                 WS-SWT-SS NOT NUMERIC OR
+                 WS-SWT-FRAC NOT NUMERIC OR
+                 WS-SWT-DOT NOT = '.' OR
+                 WS-SWT-HH > 23 OR
+                 WS-SWT-MM > 59 OR
+                 WS-SWT-SS > 59
+                 MOVE WS-MSG-SWITCHTIMEERR TO WS-HDR-TEXT
+                 MOVE 8 TO WS-BATCH-RC
+                 PERFORM H-000-WRITE-MSG
+                 EXIT SECTION
+              END-IF
+           END-IF.
 
        E-200-EXTRACT.
 
@@ -553,31 +1081,538 @@ CBL NODYNAM,OBJECT,RENT,APOST
                 RESP(WS-RESP)
            END-EXEC.
 
-           IF WS-RESP = DFHRESP(NORMAL)
-              SET ADDRESS OF GWAMAP   TO EXIT-GWAPTR
-              IF WS-TIME-BASED = 'Y'
-                 MOVE 'Y' TO GWA-TIME-SWITCH
-                 MOVE WS-SWITCH-TIME  TO GWA-EVENT-TIME
-              ELSE
-                 MOVE 'N' TO GWA-TIME-SWITCH
-                 MOVE '235959.999999' TO GWA-EVENT-TIME
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM I-000-WRITE-DIAGNOSTIC
+              EXIT SECTION
+           END-IF.
+
+           SET ADDRESS OF GWAMAP TO EXIT-GWAPTR.
+
+           MOVE ZERO TO WS-GRP-SUB.
+           MOVE 'N'  TO WS-GRP-FOUND.
+           PERFORM EXIT-MAX-GROUPS TIMES
+              ADD 1 TO WS-GRP-SUB
+              IF WS-GRP-SUB <= GWA-GROUP-COUNT
+                 IF GWA-GROUP-ID(WS-GRP-SUB) = WS-GROUP-ID
+                    MOVE 'Y' TO WS-GRP-FOUND
+                 END-IF
               END-IF
-              MOVE WS-FILESETP        TO GWA-FILESET, WS-MSG-SETFILESETP
-              MOVE WS-FILESETN        TO GWA-FILESET-NEXT,
-                                         WS-MSG-SETFILESETN
-              MOVE WS-TIME-BASED      TO GWA-TIME-SWITCH,
-                                         WS-MSG-SETSWITCH
-              MOVE WS-MSG-SET-FILESET TO WS-HDR-TEXT
+           END-PERFORM.
+      *
+      *    UPDATE ONLY EVER TOUCHES A GROUP THAT ALREADY EXISTS -
+      *    UNLIKE ENABLE IT DOES NOT CREATE ONE.
+      *
+           IF WS-GRP-FOUND = 'N'
+              MOVE WS-MSG-GROUPUNKNOWN TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+           MOVE GWA-FILESET(WS-GRP-SUB) TO WS-PREV-FILESET.
+           IF WS-TIME-BASED = 'Y'
+              MOVE 'Y' TO GWA-TIME-SWITCH(WS-GRP-SUB)
+              MOVE WS-SWITCH-DATE  TO GWA-EVENT-DATE(WS-GRP-SUB)
+              MOVE WS-SWITCH-TIME  TO GWA-EVENT-TIME(WS-GRP-SUB)
+           ELSE
+              MOVE 'N' TO GWA-TIME-SWITCH(WS-GRP-SUB)
+              MOVE '99999999'      TO GWA-EVENT-DATE(WS-GRP-SUB)
+              MOVE '235959.999999' TO GWA-EVENT-TIME(WS-GRP-SUB)
+           END-IF.
+           MOVE WS-FILESETP   TO GWA-FILESET(WS-GRP-SUB),
+                                  WS-MSG-SETFILESETP.
+           MOVE WS-FILESETN   TO GWA-FILESET-NEXT(WS-GRP-SUB),
+                                  WS-MSG-SETFILESETN.
+           MOVE WS-TIME-BASED TO WS-MSG-SETSWITCH.
+           MOVE WS-MSG-SET-FILESET TO WS-HDR-TEXT.
+           PERFORM H-000-WRITE-MSG.
+           MOVE GWA-EVENT-DATE(WS-GRP-SUB) TO WS-MSG-DISSWITCHDATE.
+           MOVE GWA-EVENT-TIME(WS-GRP-SUB) TO WS-MSG-DISSWITCHTIME.
+           MOVE WS-MSG-DIS-SWITCH  TO WS-HDR-TEXT.
+           PERFORM H-000-WRITE-MSG.
+           MOVE WS-PREV-FILESET              TO AUD-FILESET-OLD.
+           MOVE GWA-FILESET(WS-GRP-SUB)      TO AUD-FILESET-NEW.
+           MOVE GWA-TIME-SWITCH(WS-GRP-SUB)  TO AUD-TIME-SWITCH.
+           MOVE GWA-EVENT-DATE(WS-GRP-SUB)   TO AUD-EVENT-DATE.
+           MOVE GWA-EVENT-TIME(WS-GRP-SUB)   TO AUD-EVENT-TIME.
+           PERFORM J-000-WRITE-AUDIT.
+
+       E-999-TERMINATE.
+           EXIT.
+      * ------------------------------------------------------------- *
+      * REPORT THE LIVE, COMPUTED FILESET SECTION                     *
+      * ------------------------------------------------------------- *
+       K-10-STATUS SECTION.
+
+           DISPLAY 'ENTERING STATUS SECTION'.
+
+       K-100-CHECK.
+           IF WS-START-CODE NOT = 'U '
+              UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
+                       INTO WS-TRAN,
+                            WS-COMMAND,
+                            WS-GROUP-ID
+           END-IF.
+           IF WS-GROUP-ID = SPACES
+              MOVE WS-MSG-GROUPERROR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
               PERFORM H-000-WRITE-MSG
-              MOVE GWA-EVENT-TIME   TO WS-MSG-DISSWITCHTIME
-              MOVE WS-MSG-DIS-SWITCH  TO WS-HDR-TEXT
+              EXIT SECTION
+           END-IF.
+
+       K-200-EXTRACT.
+           EXEC CICS EXTRACT EXIT PROGRAM(EXIT-PROGRAM)
+                ENTRYNAME(EXIT-PROGRAM)
+                GASET(EXIT-GWAPTR)
+                GALENGTH(EXIT-GWALEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM I-000-WRITE-DIAGNOSTIC
+              EXIT SECTION
+           END-IF.
+
+           SET ADDRESS OF GWAMAP TO EXIT-GWAPTR.
+
+           MOVE ZERO TO WS-GRP-SUB.
+           MOVE 'N'  TO WS-GRP-FOUND.
+           PERFORM EXIT-MAX-GROUPS TIMES
+              ADD 1 TO WS-GRP-SUB
+              IF WS-GRP-SUB <= GWA-GROUP-COUNT
+                 IF GWA-GROUP-ID(WS-GRP-SUB) = WS-GROUP-ID
+                    MOVE 'Y' TO WS-GRP-FOUND
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-GRP-FOUND = 'N'
+              MOVE WS-MSG-GROUPUNKNOWN TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
               PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+           EXEC CICS
+                ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS
+                FORMATTIME ABSTIME(WS-ABSTIME)
+                TIME(WS-CUR-TIME-RAW)
+           END-EXEC.
+
+           EXEC CICS
+                FORMATTIME ABSTIME(WS-ABSTIME)
+                DATE(WS-CUR-DATE-RAW) DATEFORM(YYYYMMDD)
+           END-EXEC.
+
+           MOVE WS-CUR-TIME-RAW(1:6)           TO WS-CUR-HHMMSS.
+           MOVE GWA-EVENT-TIME(WS-GRP-SUB)(1:6) TO WS-EVT-HHMMSS.
+
+           IF GWA-TIME-SWITCH(WS-GRP-SUB) NOT = 'Y'
+              MOVE 'N/A'        TO WS-SWITCH-STATE
+              MOVE GWA-FILESET(WS-GRP-SUB) TO WS-MSG-STAT-LIVE
            ELSE
+      *
+      *    THE EVENT DATE IS COMPARED FIRST - ONLY WHEN TODAY MATCHES
+      *    THE SCHEDULED DATE DOES THE FINER-GRAINED HHMMSS COMPARISON
+      *    DECIDE PENDING/IN-PROGRESS/COMPLETED.
+      *
+              IF WS-CUR-DATE-RAW < GWA-EVENT-DATE(WS-GRP-SUB)
+                 MOVE 'PENDING'      TO WS-SWITCH-STATE
+                 MOVE GWA-FILESET(WS-GRP-SUB) TO WS-MSG-STAT-LIVE
+              ELSE
+                 IF WS-CUR-DATE-RAW > GWA-EVENT-DATE(WS-GRP-SUB)
+                    MOVE 'COMPLETED'      TO WS-SWITCH-STATE
+                    MOVE GWA-FILESET-NEXT(WS-GRP-SUB)
+                      TO WS-MSG-STAT-LIVE
+                 ELSE
+                    IF WS-CUR-HHMMSS < WS-EVT-HHMMSS
+                       MOVE 'PENDING'      TO WS-SWITCH-STATE
+                       MOVE GWA-FILESET(WS-GRP-SUB) TO WS-MSG-STAT-LIVE
+                    ELSE
+                       IF WS-CUR-HHMMSS = WS-EVT-HHMMSS
+                          MOVE 'IN-PROGRESS'    TO WS-SWITCH-STATE
+                          MOVE GWA-FILESET-NEXT(WS-GRP-SUB)
+                            TO WS-MSG-STAT-LIVE
+                       ELSE
+                          MOVE 'COMPLETED'      TO WS-SWITCH-STATE
+                          MOVE GWA-FILESET-NEXT(WS-GRP-SUB)
+                            TO WS-MSG-STAT-LIVE
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           MOVE WS-SWITCH-STATE  TO WS-MSG-STAT-STATE.
+           MOVE WS-MSG-STATUS    TO WS-HDR-TEXT.
+           PERFORM H-000-WRITE-MSG.
+
+       K-999-TERMINATE.
+           EXIT.
+      * ------------------------------------------------------------- *
+      * ADD A FILE TO THE LIVE GWA FILE LIST                          *
+      * ------------------------------------------------------------- *
+       L-10-FILEADD SECTION.
+
+           DISPLAY 'ENTERING FILEADD SECTION'.
+
+       L-100-CHECK.
+           IF WS-START-CODE NOT = 'U '
+              UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
+                       INTO WS-TRAN,
+                            WS-COMMAND,
+                            WS-GROUP-ID,
+                            WS-FILE-NAME
+           END-IF.
+           IF WS-GROUP-ID = SPACES
+              MOVE WS-MSG-GROUPERROR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+           IF WS-FILE-NAME = SPACES
+              MOVE WS-MSG-FILENAMEERR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       L-200-VALIDATE.
+           EXEC CICS
+                INQUIRE FILE(WS-FILE-NAME)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE WS-MSG-FILEUNKNOWN TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       L-300-EXTRACT.
+           EXEC CICS EXTRACT EXIT PROGRAM(EXIT-PROGRAM)
+                ENTRYNAME(EXIT-PROGRAM)
+                GASET(EXIT-GWAPTR)
+                GALENGTH(EXIT-GWALEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
               PERFORM I-000-WRITE-DIAGNOSTIC
               EXIT SECTION
            END-IF.
 
-       E-999-TERMINATE.
+           SET ADDRESS OF GWAMAP TO EXIT-GWAPTR.
+
+           MOVE ZERO TO WS-GRP-SUB.
+           MOVE 'N'  TO WS-GRP-FOUND.
+           PERFORM EXIT-MAX-GROUPS TIMES
+              ADD 1 TO WS-GRP-SUB
+              IF WS-GRP-SUB <= GWA-GROUP-COUNT
+                 IF GWA-GROUP-ID(WS-GRP-SUB) = WS-GROUP-ID
+                    MOVE 'Y' TO WS-GRP-FOUND
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-GRP-FOUND = 'N'
+              MOVE WS-MSG-GROUPUNKNOWN TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       L-400-ADD.
+           MOVE ZERO TO WS-FL-SUB.
+           MOVE 'N'  TO WS-FL-FOUND.
+
+           PERFORM EXIT-MAX-FILES TIMES
+              ADD 1 TO WS-FL-SUB
+              IF WS-FL-SUB <= GWA-FILE-COUNT(WS-GRP-SUB)
+                 IF GWA-FILELIST-ENTRY(WS-GRP-SUB, WS-FL-SUB)
+                    = WS-FILE-NAME
+                    MOVE 'Y' TO WS-FL-FOUND
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-FL-FOUND = 'Y'
+              MOVE WS-MSG-FILEDUP TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+           IF GWA-FILE-COUNT(WS-GRP-SUB) >= EXIT-MAX-FILES
+              MOVE WS-MSG-FILELISTFULL TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+           ADD 1 TO GWA-FILE-COUNT(WS-GRP-SUB).
+           MOVE GWA-FILE-COUNT(WS-GRP-SUB) TO WS-FL-SUB.
+           MOVE WS-FILE-NAME
+             TO GWA-FILELIST-ENTRY(WS-GRP-SUB, WS-FL-SUB).
+
+           MOVE WS-MSG-FILEADDED TO WS-HDR-TEXT.
+           PERFORM H-000-WRITE-MSG.
+
+           PERFORM N-000-SHOW-FILELIST.
+
+       L-999-TERMINATE.
+           EXIT.
+      * ------------------------------------------------------------- *
+      * REMOVE A FILE FROM THE LIVE GWA FILE LIST                     *
+      * ------------------------------------------------------------- *
+       M-10-FILEDEL SECTION.
+
+           DISPLAY 'ENTERING FILEDEL SECTION'.
+
+       M-100-CHECK.
+           IF WS-START-CODE NOT = 'U '
+              UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
+                       INTO WS-TRAN,
+                            WS-COMMAND,
+                            WS-GROUP-ID,
+                            WS-FILE-NAME
+           END-IF.
+           IF WS-GROUP-ID = SPACES
+              MOVE WS-MSG-GROUPERROR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+           IF WS-FILE-NAME = SPACES
+              MOVE WS-MSG-FILENAMEERR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       M-200-EXTRACT.
+           EXEC CICS EXTRACT EXIT PROGRAM(EXIT-PROGRAM)
+                ENTRYNAME(EXIT-PROGRAM)
+                GASET(EXIT-GWAPTR)
+                GALENGTH(EXIT-GWALEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM I-000-WRITE-DIAGNOSTIC
+              EXIT SECTION
+           END-IF.
+
+           SET ADDRESS OF GWAMAP TO EXIT-GWAPTR.
+
+           MOVE ZERO TO WS-GRP-SUB.
+           MOVE 'N'  TO WS-GRP-FOUND.
+           PERFORM EXIT-MAX-GROUPS TIMES
+              ADD 1 TO WS-GRP-SUB
+              IF WS-GRP-SUB <= GWA-GROUP-COUNT
+                 IF GWA-GROUP-ID(WS-GRP-SUB) = WS-GROUP-ID
+                    MOVE 'Y' TO WS-GRP-FOUND
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-GRP-FOUND = 'N'
+              MOVE WS-MSG-GROUPUNKNOWN TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       M-300-DELETE.
+           MOVE ZERO TO WS-FL-SUB, WS-FL-MATCH.
+
+           PERFORM EXIT-MAX-FILES TIMES
+              ADD 1 TO WS-FL-SUB
+              IF WS-FL-SUB <= GWA-FILE-COUNT(WS-GRP-SUB)
+                 IF GWA-FILELIST-ENTRY(WS-GRP-SUB, WS-FL-SUB)
+                    = WS-FILE-NAME
+                    MOVE WS-FL-SUB TO WS-FL-MATCH
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF WS-FL-MATCH = ZERO
+              MOVE WS-MSG-FILENOTFOUND TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+           SUBTRACT 1 FROM EXIT-MAX-FILES GIVING WS-FIL-SHIFT-MAX.
+           PERFORM WS-FIL-SHIFT-MAX TIMES
+              IF WS-FL-MATCH < GWA-FILE-COUNT(WS-GRP-SUB)
+                 MOVE GWA-FILELIST-ENTRY(WS-GRP-SUB, WS-FL-MATCH + 1)
+                   TO GWA-FILELIST-ENTRY(WS-GRP-SUB, WS-FL-MATCH)
+                 ADD 1 TO WS-FL-MATCH
+              END-IF
+           END-PERFORM.
+
+           MOVE GWA-FILE-COUNT(WS-GRP-SUB) TO WS-FL-SUB.
+           MOVE SPACES
+             TO GWA-FILELIST-ENTRY(WS-GRP-SUB, WS-FL-SUB).
+           SUBTRACT 1 FROM GWA-FILE-COUNT(WS-GRP-SUB).
+
+           MOVE WS-MSG-FILEDELETED TO WS-HDR-TEXT.
+           PERFORM H-000-WRITE-MSG.
+
+           PERFORM N-000-SHOW-FILELIST.
+
+       M-999-TERMINATE.
+           EXIT.
+      * ------------------------------------------------------------- *
+      * SHOW THE UPDATED GWA FILE LIST ON THE ACCOMPANYING SCREEN     *
+      * ------------------------------------------------------------- *
+       N-000-SHOW-FILELIST SECTION.
+
+           IF WS-START-CODE NOT = 'TD'
+              EXIT SECTION
+           END-IF.
+
+           MOVE SPACES TO LISTO.
+           MOVE 1      TO WS-STR-PTR.
+           MOVE ZERO   TO WS-FL-SUB.
+
+           PERFORM EXIT-MAX-FILES TIMES
+              ADD 1 TO WS-FL-SUB
+              IF WS-FL-SUB <= GWA-FILE-COUNT(WS-GRP-SUB)
+                 STRING GWA-FILELIST-ENTRY(WS-GRP-SUB, WS-FL-SUB)
+                        DELIMITED BY SIZE
+                        ' '      DELIMITED BY SIZE
+                        INTO LISTO
+                        WITH POINTER WS-STR-PTR
+                 END-STRING
+              END-IF
+           END-PERFORM.
+
+           MOVE WS-COMMAND   TO ACTNO.
+           MOVE WS-FILE-NAME TO FNAMO.
+
+           EXEC CICS
+                SEND MAP('EADEMP1') MAPSET('EADESET')
+                FROM(EADEMP1O) ERASE
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM I-000-WRITE-DIAGNOSTIC
+           END-IF.
+
+       N-999-EXIT.
+           EXIT.
+      * ------------------------------------------------------------- *
+      * BROWSE BACK THE LAST nn ENTRIES FROM TS QUEUE EADEDIAG         *
+      * ------------------------------------------------------------- *
+       G-10-HISTORY SECTION.
+
+           DISPLAY 'ENTERING HISTORY SECTION'.
+
+       G-100-CHECK.
+           IF WS-START-CODE NOT = 'U '
+              UNSTRING WS-INPUT-DATA DELIMITED BY ALL SPACE
+                       INTO WS-TRAN,
+                            WS-COMMAND,
+                            WS-HIS-COUNT-ALPHA
+           END-IF.
+
+           IF WS-HIS-COUNT-ALPHA = SPACES
+              MOVE '10' TO WS-HIS-COUNT-ALPHA
+           ELSE
+      *
+      *    A ONE-DIGIT TOKEN UNSTRINGS AS DIGIT+TRAILING SPACE (E.G.
+      *    '5 ') - ZERO-FILL IT TO '05' SO THE NUMERIC TEST BELOW DOES
+      *    NOT REJECT A LEGITIMATE SINGLE-DIGIT COUNT.
+      *
+              IF WS-HIS-COUNT-ALPHA(2:1) = SPACE
+                 MOVE WS-HIS-COUNT-ALPHA(1:1) TO WS-HIS-COUNT-ALPHA(2:1)
+                 MOVE '0' TO WS-HIS-COUNT-ALPHA(1:1)
+              END-IF
+           END-IF.
+
+           IF WS-HIS-COUNT-ALPHA NOT NUMERIC
+              MOVE WS-MSG-HISTORYCNTERR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+           MOVE WS-HIS-COUNT-ALPHA TO WS-HIS-COUNT.
+
+           IF WS-HIS-COUNT = ZERO OR WS-HIS-COUNT > EXIT-MAX-HISTORY
+              MOVE WS-MSG-HISTORYCNTERR TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+       G-200-EXTRACT.
+      *
+      *    NUMITEMS RETURNS THE CURRENT TOTAL ITEM COUNT ON THE QUEUE
+      *    REGARDLESS OF WHICH ITEM IS ACTUALLY READ - IF THE QUEUE
+      *    HAS NEVER BEEN WRITTEN TO, QIDERR COMES BACK INSTEAD.
+      *
+           MOVE LENGTH OF WS-HIS-DISPLAY-ENTRY TO WS-HIS-LEN.
+
+           EXEC CICS
+                READQ TS QUEUE('EADEDIAG')
+                ITEM(1)
+                INTO(WS-HIS-DISPLAY-ENTRY(1))
+                LENGTH(WS-HIS-LEN)
+                NUMITEMS(WS-HIS-NUMITEMS)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE WS-MSG-HISTORYNONE TO WS-HDR-TEXT
+              MOVE 8 TO WS-BATCH-RC
+              PERFORM H-000-WRITE-MSG
+              EXIT SECTION
+           END-IF.
+
+           MOVE WS-HIS-NUMITEMS TO WS-HIS-START.
+           SUBTRACT WS-HIS-COUNT FROM WS-HIS-START.
+           ADD 1 TO WS-HIS-START.
+           IF WS-HIS-START < 1
+              MOVE 1 TO WS-HIS-START
+           END-IF.
+
+       G-300-BROWSE.
+           MOVE WS-HIS-START TO WS-HIS-SUB.
+           MOVE ZERO         TO WS-HIS-LINES.
+
+           PERFORM EXIT-MAX-HISTORY TIMES
+              IF WS-HIS-SUB <= WS-HIS-NUMITEMS
+                 ADD 1 TO WS-HIS-LINES
+                 MOVE LENGTH OF WS-HIS-DISPLAY-ENTRY TO WS-HIS-LEN
+                 EXEC CICS
+                      READQ TS QUEUE('EADEDIAG')
+                      ITEM(WS-HIS-SUB)
+                      INTO(WS-HIS-DISPLAY-ENTRY(WS-HIS-LINES))
+                      LENGTH(WS-HIS-LEN)
+                      RESP(WS-RESP)
+                 END-EXEC
+                 ADD 1 TO WS-HIS-SUB
+              END-IF
+           END-PERFORM.
+
+           IF WS-START-CODE = 'TD'
+              MULTIPLY WS-HIS-LINES BY LENGTH OF WS-HIS-DISPLAY-ENTRY
+                GIVING WS-HIS-LEN
+              EXEC CICS SEND TEXT
+                   FROM(WS-HIS-DISPLAY-DATA) ERASE
+                   LENGTH(WS-HIS-LEN)
+              END-EXEC
+           END-IF.
+
+       G-999-TERMINATE.
            EXIT.
       *
       * ---------------------------------------------------------------
@@ -613,6 +1648,8 @@ CBL NODYNAM,OBJECT,RENT,APOST
       *  FUNCTION: WRITES MSG TO TERMINAL iS TERMiNAL ATTACHED       *
       *          - IF DEBUG MODE, WRITE MSGS TO TS QUEUE             *
       ****************************************************************
+           MOVE WS-HDR-TEXT TO WS-LAST-MSG-TEXT.
+
            EXEC CICS
                 ASKTIME ABSTIME(WS-ABSTIME)
            END-EXEC.
@@ -652,17 +1689,59 @@ CBL NODYNAM,OBJECT,RENT,APOST
            MOVE EIBRESP           TO WS-MSG-FAILED-RESP.
            MOVE EIBRESP2          TO WS-MSG-FAILED-RESP2.
            MOVE WS-MSG-CMD-FAILED TO WS-HDR-TEXT.
+           MOVE 8                 TO WS-BATCH-RC.
 
            PERFORM H-000-WRITE-MSG.
 
        I-999-EXIT.
            EXIT.
+      *
+       J-000-WRITE-AUDIT SECTION.
+      ****************************************************************
+      *  FUNCTION : WRITES A PERMANENT RECORD OF AN ENABLE, UPDATE   **
+      *             OR DISABLE FILESET CUTOVER TO THE RECOVERABLE    **
+      *             AUDIT FILE EADEAUD.  UNLIKE TS QUEUE EADEDIAG     **
+      *             THIS SURVIVES A CICS RESTART.                    **
+      ****************************************************************
+           EXEC CICS
+                ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS
+                FORMATTIME ABSTIME(WS-ABSTIME)
+                DATE(WS-FORMATTED-DATE) DATESEP
+                TIME(WS-FORMATTED-TIME) TIMESEP
+           END-EXEC.
+
+           MOVE WS-FORMATTED-DATE  TO AUD-KEY-DATE.
+           MOVE WS-FORMATTED-TIME  TO AUD-KEY-TIME.
+           MOVE WS-HDR-TASKNUM     TO AUD-KEY-TASKNUM.
+           MOVE WS-HDR-TERM        TO AUD-TERM.
+           MOVE WS-HDR-TRAN        TO AUD-TRAN.
+           MOVE WS-COMMAND         TO AUD-COMMAND.
+           MOVE WS-GROUP-ID        TO AUD-GROUP-ID.
+
+           EXEC CICS
+                WRITE FILE('EADEAUD')
+                FROM(AUD-RECORD)
+                RIDFLD(AUD-KEY)
+                KEYLENGTH(LENGTH OF AUD-KEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM I-000-WRITE-DIAGNOSTIC
+           END-IF.
+
+       J-999-EXIT.
+           EXIT.
+      *
        Z-000-ERROR SECTION.
       ****************************************************************
       *  FUNCTION : GENERIC MESSAGE FOR UNHANDLE CONDITIONS          *
       ****************************************************************
 
-           PERFoRM I-000-WRITE-DIAGNOSTIC.
+           PERFORM I-000-WRITE-DIAGNOSTIC.
 
            EXEC CICS
                 RETURN
