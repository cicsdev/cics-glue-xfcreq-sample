@@ -0,0 +1,49 @@
+***********************************************************************
+*  MAPSET   : EADESET                                                 *
+*  MAP      : EADEMP1                                                 *
+*  FUNCTION : CONFIRMATION SCREEN FOR THE FILEADD/FILEDEL XFCREQ       *
+*             FILE LIST MAINTENANCE COMMANDS.  DISPLAYS THE GWA FILE   *
+*             LIST AS IT STANDS AFTER THE REQUESTED CHANGE, AND THE    *
+*             ACTION/FILE NAME THAT WAS JUST PROCESSED.                *
+*             SYMBOLIC MAP IS src/Copybook/EADEMAPS.cpy.               *
+***********************************************************************
+EADESET  DFHMSD TYPE=MAP,                                            X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+EADEMP1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='XFCREQ FILE LIST'
+*
+LIST     DFHMDF POS=(3,1),                                            X
+               LENGTH=90,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='ACTION : '
+*
+ACTN     DFHMDF POS=(6,11),                                           X
+               LENGTH=7,                                              X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(6,20),                                           X
+               LENGTH=7,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='FILE : '
+*
+FNAM     DFHMDF POS=(6,28),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,NORM)
+*
+         DFHMSD TYPE=FINAL
+         END
